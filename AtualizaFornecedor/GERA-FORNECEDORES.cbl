@@ -7,6 +7,12 @@
       * "ATUALIZ" CONTEM UMA LISTA DE ATUALIZAÇÕES A SEREM FEITAS NOS
       * DADOS DO ARQUIVO "FORNECE".
       * Tectonics: cobc
+      ******************************************************************
+      * Historico de alteracoes:
+      * 2026-08-09 VMA  LAYOUT DE REG-FORN/REG-MOV MOVIDO PARA O
+      *                 COPYBOOK REGFORN (COMPARTILHADO COM O
+      *                 ATUALIZAFORN), ACRESCENTANDO CNPJ, TELEFONE,
+      *                 SITUACAO E CATEGORIA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CRIAFORN.
@@ -22,26 +28,42 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ST-ATU.
+      *
+      * TABELA DE CIDADES, COM CODIGO CURTO E NOME CANONICO,
+      * USADA PELO ATUALIZAFORN PARA VALIDAR A CIDADE DIGITADA NOS
+      * MOVIMENTOS. O CRIAFORN A GERA JUNTO COM A CARGA DE EXEMPLO.
+      *
+           SELECT ARQCID ASSIGN TO "CIDADES.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-CID.
        DATA DIVISION.
        FILE SECTION.
+      *
+      * LAYOUT CADASTRAL COMPARTILHADO COM O ATUALIZAFORN VIA
+      * COPYBOOK REGFORN, PARA QUE OS DOIS PROGRAMAS NUNCA FIQUEM FORA
+      * DE SINCRONIA QUANTO AOS CAMPOS DO FORNECEDOR.
+      *
        FD  ARQFORN.
        01  REG-FORN.
-           03 CD-FORNF      PIC 9(03).
-           03 NM-FORNF      PIC X(15).
-           03 NM-CIDADEF    PIC X(14).
+           COPY REGFORN REPLACING ==:TAG:== BY ==F==.
        FD  ARQMOV.
        01  REG-MOV.
-           03 CD-FORNM      PIC 9(03).
-           03 NM-FORNM      PIC X(15).
-           03 NM-CIDADEM    PIC X(14).
+           COPY REGFORN REPLACING ==:TAG:== BY ==M==.
            03 SG-MOVIM      PIC X(01).
+       FD  ARQCID.
+       01  REG-CID.
+           03 CD-CIDADEC    PIC X(03).
+           03 NM-CIDADEC    PIC X(14).
        WORKING-STORAGE SECTION.
        01  ST-FRN           PIC X(02).
        01  ST-ATU           PIC X(02).
+       01  ST-CID           PIC X(02).
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
            PERFORM PROCESSO.
+           PERFORM GRAVA-CIDADES.
            PERFORM FINALIZA.
            STOP RUN.
        ABRE-ARQ.
@@ -58,82 +80,164 @@
                STOP RUN.
            CLOSE ARQMOV.
            OPEN EXTEND ARQMOV.
+      *
+           OPEN OUTPUT ARQCID.
+           IF ST-CID NOT EQUAL '00'
+               DISPLAY "ERRO DE ABERTURA DO ARQCID" ST-CID
+               STOP RUN.
        PROCESSO.
            MOVE 001 TO CD-FORNF.
            MOVE "ISM            " TO NM-FORNF.
            MOVE "SAO PAULO     " TO NM-CIDADEF.
+           MOVE "11.222.333/0001-44" TO NR-CGCF.
+           MOVE "(11) 1234-5678" TO NR-FONEF.
+           MOVE 'A' TO SG-SITUACF.
+           MOVE "INFO " TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 013 TO CD-FORNF.
            MOVE "DECATRON       " TO NM-FORNF.
            MOVE "RIO DE JANEIRO" TO NM-CIDADEF.
+           MOVE "22.333.444/0001-55" TO NR-CGCF.
+           MOVE "(21) 2345-6789" TO NR-FONEF.
+           MOVE 'A' TO SG-SITUACF.
+           MOVE "ESPOR" TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 026 TO CD-FORNF.
            MOVE "SES SYSTEMS    " TO NM-FORNF.
            MOVE "SANTOS        " TO NM-CIDADEF.
+           MOVE "33.444.555/0001-66" TO NR-CGCF.
+           MOVE "(13) 3456-7890" TO NR-FONEF.
+           MOVE 'A' TO SG-SITUACF.
+           MOVE "INFO " TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 048 TO CD-FORNF.
            MOVE "ENTERDATA      " TO NM-FORNF.
            MOVE "SANTOS        " TO NM-CIDADEF.
+           MOVE "44.555.666/0001-77" TO NR-CGCF.
+           MOVE "(13) 4567-8901" TO NR-FONEF.
+           MOVE 'A' TO SG-SITUACF.
+           MOVE "INFO " TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 191 TO CD-FORNF.
            MOVE "DIGITAL        " TO NM-FORNF.
            MOVE "RIO DE JANEIRO" TO NM-CIDADEF.
+           MOVE "55.666.777/0001-88" TO NR-CGCF.
+           MOVE "(21) 5678-9012" TO NR-FONEF.
+           MOVE 'A' TO SG-SITUACF.
+           MOVE "INFO " TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 234 TO CD-FORNF.
            MOVE "NETDB          " TO NM-FORNF.
            MOVE "SANTOS        " TO NM-CIDADEF.
+           MOVE "66.777.888/0001-99" TO NR-CGCF.
+           MOVE "(13) 6789-0123" TO NR-FONEF.
+           MOVE 'I' TO SG-SITUACF.
+           MOVE "INFO " TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 420 TO CD-FORNF.
            MOVE "CENTERSOFT     " TO NM-FORNF.
            MOVE "SANTOS        " TO NM-CIDADEF.
+           MOVE "77.888.999/0001-10" TO NR-CGCF.
+           MOVE "(13) 7890-1234" TO NR-FONEF.
+           MOVE 'A' TO SG-SITUACF.
+           MOVE "INFO " TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 518 TO CD-FORNF.
            MOVE "TRTEC          " TO NM-FORNF.
            MOVE "CAMPINAS      " TO NM-CIDADEF.
+           MOVE "88.999.000/0001-21" TO NR-CGCF.
+           MOVE "(19) 8901-2345" TO NR-FONEF.
+           MOVE 'A' TO SG-SITUACF.
+           MOVE "INFO " TO CD-CATEGF.
            WRITE REG-FORN.
       *
            MOVE 001 TO CD-FORNM.
            MOVE "ISM            " TO NM-FORNM.
            MOVE "SAO PAULO     "  TO NM-CIDADEM.
+           MOVE "11.222.333/0001-44" TO NR-CGCM.
+           MOVE "(11) 1234-5678" TO NR-FONEM.
+           MOVE 'A' TO SG-SITUACM.
+           MOVE "INFO " TO CD-CATEGM.
            MOVE 'E' TO SG-MOVIM.
            WRITE REG-MOV.
       *
            MOVE 006 TO CD-FORNM.
            MOVE "M.A INFORMATICA" TO NM-FORNM.
            MOVE "RIO DE JANEIRO"  TO NM-CIDADEM.
+           MOVE "99.000.111/0001-32" TO NR-CGCM.
+           MOVE "(21) 9012-3456" TO NR-FONEM.
+           MOVE 'A' TO SG-SITUACM.
+           MOVE "INFO " TO CD-CATEGM.
            MOVE 'I' TO SG-MOVIM.
            WRITE REG-MOV.
       *
            MOVE 013 TO CD-FORNM.
            MOVE "DECATRON       " TO NM-FORNM.
            MOVE "SAO PAULO     "  TO NM-CIDADEM.
+           MOVE "22.333.444/0001-55" TO NR-CGCM.
+           MOVE "(11) 2345-6789" TO NR-FONEM.
+           MOVE 'A' TO SG-SITUACM.
+           MOVE "ESPOR" TO CD-CATEGM.
            MOVE 'A' TO SG-MOVIM.
            WRITE REG-MOV.
       *
            MOVE 026 TO CD-FORNM.
            MOVE "SES SYSTEMS    " TO NM-FORNM.
            MOVE "SANTOS        "  TO NM-CIDADEM.
+           MOVE "33.444.555/0001-66" TO NR-CGCM.
+           MOVE "(13) 3456-7890" TO NR-FONEM.
+           MOVE 'A' TO SG-SITUACM.
+           MOVE "INFO " TO CD-CATEGM.
            MOVE 'I' TO SG-MOVIM.
            WRITE REG-MOV.
       *
            MOVE 048 TO CD-FORNM.
            MOVE "ENTERDATA      " TO NM-FORNM.
            MOVE "RIO DE JANEIRO"  TO NM-CIDADEM.
+           MOVE "44.555.666/0001-77" TO NR-CGCM.
+           MOVE "(21) 4567-8901" TO NR-FONEM.
+           MOVE 'A' TO SG-SITUACM.
+           MOVE "INFO " TO CD-CATEGM.
            MOVE 'A' TO SG-MOVIM.
            WRITE REG-MOV.
       *
            MOVE 132 TO CD-FORNM.
            MOVE "SISGRAPH       " TO NM-FORNM.
            MOVE "RIO DE JANEIRO"  TO NM-CIDADEM.
+           MOVE "00.111.222/0001-43" TO NR-CGCM.
+           MOVE "(21) 0123-4567" TO NR-FONEM.
+           MOVE 'A' TO SG-SITUACM.
+           MOVE "INFO " TO CD-CATEGM.
            MOVE 'I' TO SG-MOVIM.
            WRITE REG-MOV.
+      *
+      * CARGA DA TABELA DE CIDADES COM OS CODIGOS CURTOS E OS
+      * NOMES CANONICOS JA USADOS NO CADASTRO DE EXEMPLO ACIMA.
+      *
+       GRAVA-CIDADES.
+           MOVE "SPO" TO CD-CIDADEC.
+           MOVE "SAO PAULO     " TO NM-CIDADEC.
+           WRITE REG-CID.
+      *
+           MOVE "RJO" TO CD-CIDADEC.
+           MOVE "RIO DE JANEIRO" TO NM-CIDADEC.
+           WRITE REG-CID.
+      *
+           MOVE "STS" TO CD-CIDADEC.
+           MOVE "SANTOS        " TO NM-CIDADEC.
+           WRITE REG-CID.
+      *
+           MOVE "CPS" TO CD-CIDADEC.
+           MOVE "CAMPINAS      " TO NM-CIDADEC.
+           WRITE REG-CID.
        FINALIZA.
            CLOSE ARQFORN.
            CLOSE ARQMOV.
+           CLOSE ARQCID.
