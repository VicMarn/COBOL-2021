@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: VICTOR MONTEIRO ARNONI
+      * Date: 09/08/2026
+      * Purpose: ESTE PROGRAMA LE O ARQUIVO "FORNNEW" E IMPRIME UMA
+      * LISTAGEM FORMATADA DOS FORNECEDORES, COM CABECALHO E QUEBRA DE
+      * PAGINA, CONTAGEM DE FORNECEDORES POR CIDADE E TOTAL GERAL NA
+      * ULTIMA PAGINA, PARA QUE O SETOR DE COMPRAS TENHA ALGO LEGIVEL
+      * PARA LEVAR A UMA REUNIAO EM VEZ DE FOLHEAR O .DAT CRU.
+      * Tectonics: cobc
+      ******************************************************************
+      * Historico de alteracoes:
+      * 2026-08-09 VMA  PROGRAMA CRIADO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAFORN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQNEW ASSIGN TO "FORNNEW.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-NEW.
+           SELECT ARQREL ASSIGN TO "RELFORN.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQNEW.
+       01  REG-NEW.
+           COPY REGFORN REPLACING ==:TAG:== BY ==N==.
+       FD  ARQREL.
+       01  REG-REL             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  ST-NEW               PIC X(02).
+       01  ST-REL               PIC X(02).
+       01  WS-FIM-NEW           PIC X(01) VALUE 'N'.
+       01  WS-LINHA             PIC X(80).
+      *
+      * CONTROLE DE PAGINACAO DO RELATORIO.
+      *
+       01  WS-NUM-PAGINA         PIC 9(04) VALUE 0.
+       01  WS-LINHAS-PAG         PIC 9(03) VALUE 0.
+       01  WS-MAX-LINHAS-PAG     PIC 9(03) VALUE 20.
+       01  WS-NUM-PAGINA-ED      PIC ZZZ9.
+      *
+      * DATA DE EMISSAO, REFORMATADA PARA DD/MM/AAAA NO CABECALHO.
+      *
+       01  WS-DATA-REL.
+           03 WS-ANO-REL         PIC 9(04).
+           03 WS-MES-REL         PIC 9(02).
+           03 WS-DIA-REL         PIC 9(02).
+       01  WS-DATA-FMT           PIC X(10).
+      *
+      * TABELA DE CIDADES DISTINTAS ENCONTRADAS NO ARQUIVO, USADA PARA
+      * ACUMULAR A QUANTIDADE DE FORNECEDORES POR CIDADE SEM DEPENDER
+      * DE O FORNNEW.DAT ESTAR ORDENADO POR CIDADE.
+      *
+       01  WS-QTD-CIDADES        PIC 9(03) VALUE 0.
+       01  WS-CIDADE-ACHADA      PIC X(01).
+       01  WS-TAB-CIDADES.
+           03 WS-CIDADE OCCURS 50 TIMES INDEXED BY WS-IDX.
+               05 WS-CIDADE-NOME PIC X(14).
+               05 WS-CIDADE-QTDE PIC 9(05) VALUE 0.
+       01  WS-CIDADE-QTDE-ED     PIC ZZZZ9.
+      *
+      * CONTADOR DE FORNECEDORES LISTADOS, PARA O TOTAL GERAL.
+      *
+       01  WS-CT-TOTAL           PIC 9(05) VALUE 0.
+       01  WS-CT-TOTAL-ED        PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM LER-REG-NEW.
+           PERFORM IMPRIME-DETALHE UNTIL WS-FIM-NEW = 'S'.
+           PERFORM IMPRIME-RESUMO.
+           PERFORM FINALIZA.
+           STOP RUN.
+       ABRE-ARQ.
+           OPEN INPUT ARQNEW.
+           IF ST-NEW NOT EQUAL '00'
+               DISPLAY "ERRO DE ABERTURA DO ARQNEW" ST-NEW
+               STOP RUN.
+           OPEN OUTPUT ARQREL.
+           IF ST-REL NOT EQUAL '00'
+               DISPLAY "ERRO DE ABERTURA DO ARQREL" ST-REL
+               CLOSE ARQNEW
+               STOP RUN.
+           ACCEPT WS-DATA-REL FROM DATE YYYYMMDD.
+           STRING WS-DIA-REL "/" WS-MES-REL "/" WS-ANO-REL
+               DELIMITED BY SIZE INTO WS-DATA-FMT.
+       LER-REG-NEW.
+           READ ARQNEW AT END MOVE 'S' TO WS-FIM-NEW.
+      *
+      * IMPRIME UM FORNECEDOR POR LINHA, QUEBRANDO DE PAGINA QUANDO O
+      * LIMITE DE LINHAS E ATINGIDO, E VAI ACUMULANDO A CONTAGEM POR
+      * CIDADE PARA O RESUMO NO FINAL DO RELATORIO.
+      *
+       IMPRIME-DETALHE.
+           IF WS-LINHAS-PAG >= WS-MAX-LINHAS-PAG
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           MOVE SPACES TO WS-LINHA.
+           STRING CD-FORNN "  " NM-FORNN "  " NM-CIDADEN
+               DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-REL.
+           WRITE REG-REL.
+           ADD 1 TO WS-LINHAS-PAG.
+           ADD 1 TO WS-CT-TOTAL.
+           PERFORM ACUMULA-CIDADE.
+           PERFORM LER-REG-NEW.
+       ACUMULA-CIDADE.
+           MOVE 'N' TO WS-CIDADE-ACHADA.
+           PERFORM BUSCA-CIDADE VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-CIDADES OR WS-CIDADE-ACHADA = 'S'.
+           IF WS-CIDADE-ACHADA NOT = 'S'
+               IF WS-QTD-CIDADES >= 50
+                   DISPLAY "ERRO: MAIS DE 50 CIDADES DISTINTAS NO "
+                           "FORNNEW.DAT, TABELA DE RESUMO CHEIA"
+                   CLOSE ARQNEW
+                   CLOSE ARQREL
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-QTD-CIDADES
+               MOVE NM-CIDADEN TO WS-CIDADE-NOME(WS-QTD-CIDADES)
+               MOVE 1 TO WS-CIDADE-QTDE(WS-QTD-CIDADES)
+           END-IF.
+       BUSCA-CIDADE.
+           IF WS-CIDADE-NOME(WS-IDX) = NM-CIDADEN
+               ADD 1 TO WS-CIDADE-QTDE(WS-IDX)
+               MOVE 'S' TO WS-CIDADE-ACHADA
+           END-IF.
+      *
+      * TITULO, DATA/PAGINA E CABECALHO DE COLUNAS, REPETIDO A CADA
+      * NOVA PAGINA.
+      *
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING "RELATORIO DE FORNECEDORES" "   EMISSAO: " WS-DATA-FMT
+               "   PAGINA: " WS-NUM-PAGINA-ED
+               DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           MOVE "CODIGO  NOME DO FORNECEDOR       CIDADE" TO REG-REL.
+           WRITE REG-REL.
+           MOVE "------  ------------------       --------------" TO
+               REG-REL.
+           WRITE REG-REL.
+           MOVE 4 TO WS-LINHAS-PAG.
+      *
+      * RESUMO FINAL: QUANTIDADE DE FORNECEDORES POR CIDADE, SEGUIDO
+      * DO TOTAL GERAL.
+      *
+       IMPRIME-RESUMO.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           MOVE "RESUMO POR CIDADE" TO REG-REL.
+           WRITE REG-REL.
+           MOVE "-----------------" TO REG-REL.
+           WRITE REG-REL.
+           PERFORM IMPRIME-LINHA-CIDADE
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-QTD-CIDADES.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL.
+           MOVE WS-CT-TOTAL TO WS-CT-TOTAL-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING "TOTAL GERAL DE FORNECEDORES: " WS-CT-TOTAL-ED
+               DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-REL.
+           WRITE REG-REL.
+       IMPRIME-LINHA-CIDADE.
+           MOVE WS-CIDADE-QTDE(WS-IDX) TO WS-CIDADE-QTDE-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING WS-CIDADE-NOME(WS-IDX) "  " WS-CIDADE-QTDE-ED
+               " FORNECEDOR(ES)" DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-REL.
+           WRITE REG-REL.
+       FINALIZA.
+           CLOSE ARQNEW.
+           CLOSE ARQREL.
