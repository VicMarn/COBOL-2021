@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: REGFORN.cpy
+      * Author: VICTOR MONTEIRO ARNONI
+      * Date: 12/09/2021
+      * Purpose: LAYOUT COMUM DOS DADOS CADASTRAIS DE FORNECEDOR,
+      * COMPARTILHADO ENTRE O CRIAFORN (GERA-FORNECEDORES.cbl) E O
+      * ATUALIZAFORN (ATUALIZA-FORNECEDORES.cbl), DE MODO QUE OS DOIS
+      * PROGRAMAS SEMPRE VEJAM O MESMO LAYOUT DE REGISTRO.
+      *
+      * USO: COPY REGFORN REPLACING ==:TAG:== BY ==<SUFIXO>==.
+      * O SUFIXO IDENTIFICA O ARQUIVO/REGISTRO ONDE O LAYOUT E USADO
+      * (F=FORNECE, M=ATUALIZ, N=FORNNEW, B=BACKUP), DA MESMA FORMA QUE
+      * JA ERA FEITO A MAO PARA CD-FORNF/CD-FORNM/CD-FORNN/CD-FORNB.
+      ******************************************************************
+      * Historico de alteracoes:
+      * 2026-08-09 VMA  COPYBOOK CRIADO, ACRESCENTANDO CNPJ, TELEFONE,
+      *                 SITUACAO E CATEGORIA AO CADASTRO DE FORNECEDOR.
+      ******************************************************************
+           03 CD-FORN:TAG:      PIC 9(03).
+           03 NM-FORN:TAG:      PIC X(15).
+           03 NM-CIDADE:TAG:    PIC X(14).
+           03 NR-CGC:TAG:       PIC X(18).
+           03 NR-FONE:TAG:      PIC X(15).
+           03 SG-SITUAC:TAG:    PIC X(01).
+               88 SITUACAO-ATIVA:TAG:      VALUE 'A'.
+               88 SITUACAO-INATIVA:TAG:    VALUE 'I'.
+               88 SITUACAO-BLOQUEADA:TAG:  VALUE 'B'.
+           03 CD-CATEG:TAG:     PIC X(05).
