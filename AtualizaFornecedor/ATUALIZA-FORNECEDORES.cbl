@@ -7,6 +7,36 @@
       * LIZADOS DOS FORNECEDORES, DE ACORDO COM AS INSTRUÇÕES DO ARQUIVO
       * "ATUALIZ".
       * Tectonics: cobc
+      ******************************************************************
+      * Historico de alteracoes:
+      * 2026-08-08 VMA  FINALIZA agora arquiva o FORNECE.DAT anterior
+      *                 sob nome datado e promove o FORNNEW.DAT a novo
+      *                 mestre, eliminando a copia manual entre ciclos.
+      * 2026-08-09 VMA  INCLUIDO RELATORIO DE EXCECOES (EXCEFORN.DAT)
+      *                 PARA OS MOVIMENTOS REJEITADOS/ERRADOS, COM
+      *                 RESUMO DE CONTADORES AO FINAL DO JOB.
+      * 2026-08-09 VMA  SG-MOVIM VALIDADO NA LEITURA DO MOVIMENTO;
+      *                 CODIGOS FORA DE I/A/E SAO REJEITADOS EM VEZ
+      *                 DE CAIR NO RAMO DE EXCLUSAO.
+      * 2026-08-09 VMA  LAYOUT DE REG-FORN/REG-MOV/REG-NEW/REG-BKP
+      *                 MOVIDO PARA O COPYBOOK REGFORN (COMPARTILHADO
+      *                 COM O CRIAFORN), ACRESCENTANDO CNPJ, TELEFONE,
+      *                 SITUACAO E CATEGORIA AO CADASTRO.
+      * 2026-08-09 VMA  NM-CIDADEM PASSA A SER VALIDADO CONTRA A
+      *                 TABELA DE CIDADES (CIDADES.DAT) NAS INCLUSOES
+      *                 E ALTERACOES, REJEITANDO CIDADE DESCONHECIDA.
+      * 2026-08-09 VMA  CHECKPOINT/REINICIO: A POSICAO NO ARQFORN/ARQMOV
+      *                 E OS CONTADORES SAO GRAVADOS PERIODICAMENTE EM
+      *                 REINICIO.DAT, PERMITINDO RETOMAR UM JOB
+      *                 ABORTADO SEM REPROCESSAR DESDE O INICIO.
+      * 2026-08-09 VMA  O CASAMENTO PASSA A ACEITAR VARIOS MOVIMENTOS
+      *                 SEGUIDOS PARA O MESMO CODIGO (REGISTRO PENDENTE
+      *                 SO E GRAVADO QUANDO O PROXIMO CODIGO MUDA);
+      *                 MOVIMENTOS QUE NAO CASAM COM O MESTRE (INCLUSAO
+      *                 DUPLICADA, ALTERACAO/EXCLUSAO SEM MESTRE
+      *                 CORRESPONDENTE) ALEM DE IREM PARA O EXCEFORN.DAT
+      *                 SAO GRAVADOS EM SUSPENSO.DAT NO LAYOUT ORIGINAL
+      *                 DO MOVIMENTO, PARA REENVIO NUM PROXIMO JOB.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATUALIZAFORN.
@@ -26,110 +56,929 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ST-NEW.
+           SELECT ARQBKP ASSIGN TO DYNAMIC WS-NOME-BKP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-BKP.
+           SELECT ARQEXC ASSIGN TO "EXCEFORN.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-EXC.
+      *
+      * TABELA DE CIDADES VALIDAS, CARREGADA EM MEMORIA NO
+      * INICIO DO JOB PARA CONFERIR A CIDADE DIGITADA NO MOVIMENTO.
+      *
+           SELECT ARQCID ASSIGN TO "CIDADES.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-CID.
+      *
+      * ARQUIVO DE CONTROLE DE CHECKPOINT/REINICIO, REGRAVADO POR
+      * INTEIRO A CADA CHECKPOINT COM A POSICAO ATUAL E OS CONTADORES.
+      *
+           SELECT ARQCKP ASSIGN TO "REINICIO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-CKP.
+      *
+      * MOVIMENTOS QUE NAO CASARAM COM NENHUM MESTRE OU ENTRARAM EM
+      * CONFLITO DE CODIGOS, GRAVADOS NO PROPRIO LAYOUT DE MOVIMENTO
+      * PARA EVENTUAL REVISAO E REAPRESENTACAO.
+      *
+           SELECT ARQSUS ASSIGN TO "SUSPENSO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-SUS.
+           SELECT ARQNEWTMP ASSIGN TO "FORNNEW.TMP"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-TMP.
        DATA DIVISION.
        FILE SECTION.
+      *
+      * LAYOUT CADASTRAL COMPARTILHADO COM O CRIAFORN VIA
+      * COPYBOOK REGFORN, PARA QUE FORNECE/ATUALIZ/FORNNEW/BACKUP
+      * NUNCA FIQUEM FORA DE SINCRONIA QUANTO AOS CAMPOS DO FORNECEDOR.
+      *
        FD  ARQFORN.
        01  REG-FORN.
-           03 CD-FORNF      PIC 9(03).
-           03 NM-FORNF      PIC X(15).
-           03 NM-CIDADEF    PIC X(14).
+           COPY REGFORN REPLACING ==:TAG:== BY ==F==.
        FD  ARQMOV.
        01  REG-MOV.
-           03 CD-FORNM      PIC 9(03).
-           03 NM-FORNM      PIC X(15).
-           03 NM-CIDADEM    PIC X(14).
+           COPY REGFORN REPLACING ==:TAG:== BY ==M==.
            03 SG-MOVIM      PIC X(01).
        FD  ARQNEW.
        01  REG-NEW.
-           03 CD-FORNN      PIC 9(03).
-           03 NM-FORNN      PIC X(15).
-           03 NM-CIDADEN    PIC X(14).
+           COPY REGFORN REPLACING ==:TAG:== BY ==N==.
+       FD  ARQBKP.
+       01  REG-BKP.
+           COPY REGFORN REPLACING ==:TAG:== BY ==B==.
+       FD  ARQEXC.
+       01  REG-EXC.
+           03 CD-FORNE      PIC 9(03).
+           03 NM-FORNE      PIC X(15).
+           03 SG-MOVE       PIC X(01).
+           03 DS-MOTIVOE    PIC X(45).
+       01  REG-EXC-RESUMO REDEFINES REG-EXC.
+           03 DS-LINHA-RES  PIC X(64).
+       FD  ARQCID.
+       01  REG-CID.
+           03 CD-CIDADEC    PIC X(03).
+           03 NM-CIDADEC    PIC X(14).
+       FD  ARQCKP.
+       01  REG-CKP.
+           03 CK-QTD-FORN      PIC 9(07).
+           03 CK-QTD-MOV       PIC 9(07).
+           03 CK-QTD-NEW       PIC 9(07).
+           03 CK-CT-LIDOS      PIC 9(07).
+           03 CK-CT-INCLUIDOS  PIC 9(07).
+           03 CK-CT-ALTERADOS  PIC 9(07).
+           03 CK-CT-EXCLUIDOS  PIC 9(07).
+           03 CK-CT-REJEITADOS PIC 9(07).
+       FD  ARQSUS.
+       01  REG-SUS.
+           COPY REGFORN REPLACING ==:TAG:== BY ==S==.
+           03 SG-MOVIS      PIC X(01).
+      *
+      * ARQUIVO TEMPORARIO USADO SO NO REINICIO, PARA PODAR O
+      * FORNNEW.DAT DA EXECUCAO ANTERIOR DE VOLTA AO PONTO DO ULTIMO
+      * CHECKPOINT ANTES DE REABRI-LO EM EXTENSAO (O COBOL SEQUENCIAL
+      * NAO TEM COMO TRUNCAR UM ARQUIVO NO MEIO, SO REGRAVAR).
+      *
+       FD  ARQNEWTMP.
+       01  REG-NEWTMP.
+           COPY REGFORN REPLACING ==:TAG:== BY ==T==.
        WORKING-STORAGE SECTION.
        01  ST-FRN           PIC X(02).
        01  ST-ATU           PIC X(02).
        01  ST-NEW           PIC X(02).
+       01  ST-BKP           PIC X(02).
+       01  ST-EXC           PIC X(02).
+       01  ST-CID           PIC X(02).
+       01  ST-CKP           PIC X(02).
+       01  ST-SUS           PIC X(02).
+       01  ST-TMP           PIC X(02).
        01  WS-FIM-FORN      PIC X(01) VALUE 'N'.
        01  WS-FIM-MOV       PIC X(01) VALUE 'N'.
+       01  WS-FIM-PROM-F    PIC X(01) VALUE 'N'.
+       01  WS-FIM-PROM-N    PIC X(01) VALUE 'N'.
+       01  WS-DATA-BKP      PIC 9(08).
+       01  WS-NOME-BKP      PIC X(20).
+       01  WS-SEQ-BKP       PIC 9(02) VALUE 0.
+      *
+      * GUARDA O ULTIMO CODIGO LIDO DE CADA ARQUIVO PARA
+      * CONFERIR QUE AMBOS CHEGAM EM ORDEM ASCENDENTE DE CODIGO.
+      *
+       01  WS-ULT-CD-FORN   PIC 9(03) VALUE 0.
+       01  WS-ULT-CD-MOV    PIC 9(03) VALUE 0.
+      *
+      * TABELA DE CIDADES VALIDAS, CARREGADA UMA UNICA VEZ NO
+      * INICIO DO JOB A PARTIR DE CIDADES.DAT.
+      *
+       01  WS-FIM-CID       PIC X(01) VALUE 'N'.
+       01  WS-QTD-CIDADES   PIC 9(03) VALUE 0.
+       01  WS-CIDADE-ACHADA PIC X(01).
+       01  WS-MOV-VALIDO    PIC X(01) VALUE 'N'.
+       01  WS-TAB-CIDADES.
+           03 WS-CIDADE OCCURS 50 TIMES INDEXED BY WS-IDX-CID.
+               05 WS-CIDADE-NOME PIC X(14).
+      *
+      * CONTADORES PARA O RESUMO DE FIM DE JOB.
+      *
+       01  WS-CONTADORES.
+           03 WS-CT-LIDOS       PIC 9(07) VALUE 0.
+           03 WS-CT-INCLUIDOS   PIC 9(07) VALUE 0.
+           03 WS-CT-ALTERADOS   PIC 9(07) VALUE 0.
+           03 WS-CT-EXCLUIDOS   PIC 9(07) VALUE 0.
+           03 WS-CT-REJEITADOS  PIC 9(07) VALUE 0.
+       01  WS-LINHA-RESUMO      PIC X(64).
+      *
+      * CONTROLE DE CHECKPOINT/REINICIO: QUANTOS REGISTROS JA FORAM
+      * LIDOS DE CADA ARQUIVO DE ENTRADA, E A CADA QUANTOS MOVIMENTOS
+      * LIDOS UM NOVO CHECKPOINT E GRAVADO EM REINICIO.DAT.
+      *
+       01  WS-MODO-REINICIO     PIC X(01) VALUE 'N'.
+       01  WS-QTD-LIDA-FORN     PIC 9(07) VALUE 0.
+       01  WS-QTD-LIDA-MOV      PIC 9(07) VALUE 0.
+       01  WS-QTD-GRAVADA-NEW   PIC 9(07) VALUE 0.
+       01  WS-CKP-INTERVALO     PIC 9(05) VALUE 00100.
+       01  WS-CKP-CONTADOR      PIC 9(05) VALUE 0.
+       01  WS-IDX-REINICIO      PIC 9(07).
+       01  WS-FIM-PODA-NEW      PIC X(01) VALUE 'N'.
+       01  WS-FIM-PODA-TMP      PIC X(01) VALUE 'N'.
+       01  WS-QTD-PODADA        PIC 9(07) VALUE 0.
+      *
+      * REGISTRO DE SAIDA EM ABERTO, AGUARDANDO POSSIVEIS MOVIMENTOS
+      * SEGUINTES PARA O MESMO CODIGO ANTES DE SER GRAVADO EM FORNNEW.
+      *
+       01  WS-TEM-PENDENTE      PIC X(01) VALUE 'N'.
+       01  WS-PENDENTE-EXCLUIDO PIC X(01) VALUE 'N'.
+       01  WS-COD-PENDENTE      PIC 9(03).
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
-           PERFORM LER-REG-FORN.
-           PERFORM LER-REG-MOV.
-           PERFORM PROCESSO UNTIL WS-FIM-FORN ='S' AND WS-FIM-MOV = 'S'.
+           IF WS-MODO-REINICIO NOT = 'S'
+               PERFORM LER-REG-FORN
+               PERFORM LER-REG-MOV
+           END-IF.
+           PERFORM PROCESSO-CK UNTIL WS-FIM-FORN = 'S'
+                   AND WS-FIM-MOV = 'S'
+                   AND WS-TEM-PENDENTE = 'N'.
            PERFORM FINALIZA.
            STOP RUN.
        ABRE-ARQ.
+           PERFORM VERIFICA-CHECKPOINT.
+      *
+      * O RELATORIO DE EXCECOES E ABERTO PRIMEIRO, PARA QUE
+      * ATE UMA FALHA DE ABERTURA DOS DEMAIS ARQUIVOS FIQUE REGISTRADA.
+      *
+      *
+      * SE HOUVER CHECKPOINT PENDENTE, O RELATORIO DE EXCECOES DA
+      * EXECUCAO ANTERIOR E PRESERVADO E REABERTO EM EXTENSAO; SENAO,
+      * E CRIADO DO ZERO COMO ANTES.
+      *
+           IF WS-MODO-REINICIO = 'S'
+               OPEN EXTEND ARQEXC
+               IF ST-EXC NOT EQUAL '00'
+                   DISPLAY "ERRO ABERTURA ARQEXC PARA REINICIO" ST-EXC
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQEXC
+               IF ST-EXC NOT EQUAL '00'
+                   DISPLAY "ERRO ABERTURA ARQEXC" ST-EXC
+                   STOP RUN
+               END-IF
+               CLOSE ARQEXC
+               OPEN EXTEND ARQEXC
+           END-IF.
+      *
            OPEN INPUT ARQFORN.
            IF ST-FRN NOT EQUAL '00'
                DISPLAY "ERRO ABERTURA ARQFORN" ST-FRN
+               MOVE "ERRO DE ABERTURA DO ARQFORN" TO WS-LINHA-RESUMO
+               PERFORM GRAVA-LINHA-RESUMO
+               CLOSE ARQEXC
                STOP RUN.
       *
            OPEN INPUT ARQMOV.
            IF ST-ATU NOT EQUAL '00'
                DISPLAY "ERRO ABERTURA ARQMOV" ST-ATU
+               MOVE "ERRO DE ABERTURA DO ARQMOV" TO WS-LINHA-RESUMO
+               PERFORM GRAVA-LINHA-RESUMO
+               CLOSE ARQFORN
+               CLOSE ARQEXC
                STOP RUN.
       *
-           OPEN OUTPUT ARQNEW
-           IF ST-NEW NOT EQUAL '00'
-               DISPLAY "ERRO ABERTURA ARQNEW" ST-NEW
+      *
+      * SE HOUVER CHECKPOINT PENDENTE, O FORNNEW.DAT DA EXECUCAO
+      * ANTERIOR JA TEM OS REGISTROS ATE O PONTO DO CHECKPOINT E E
+      * REABERTO EM EXTENSAO; SENAO, E CRIADO DO ZERO COMO ANTES. ANTES
+      * DE REABRIR, O ARQUIVO E PODADO DE VOLTA AO TAMANHO GRAVADO NO
+      * CHECKPOINT, PARA DESCARTAR QUALQUER REGISTRO GRAVADO APOS O
+      * ULTIMO CHECKPOINT NA EXECUCAO INTERROMPIDA (SENAO ELE SERIA
+      * REPROCESSADO E DUPLICADO NESTA EXECUCAO).
+      *
+           IF WS-MODO-REINICIO = 'S'
+               PERFORM TRUNCA-ARQNEW
+               OPEN EXTEND ARQNEW
+               IF ST-NEW NOT EQUAL '00'
+                   DISPLAY "ERRO ABERTURA ARQNEW PARA REINICIO" ST-NEW
+                   MOVE "ERRO DE ABERTURA DO ARQNEW" TO WS-LINHA-RESUMO
+                   PERFORM GRAVA-LINHA-RESUMO
+                   CLOSE ARQFORN
+                   CLOSE ARQMOV
+                   CLOSE ARQEXC
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQNEW
+               IF ST-NEW NOT EQUAL '00'
+                   DISPLAY "ERRO ABERTURA ARQNEW" ST-NEW
+                   MOVE "ERRO DE ABERTURA DO ARQNEW" TO WS-LINHA-RESUMO
+                   PERFORM GRAVA-LINHA-RESUMO
+                   CLOSE ARQFORN
+                   CLOSE ARQMOV
+                   CLOSE ARQEXC
+                   STOP RUN
+               END-IF
+               CLOSE ARQNEW
+               OPEN EXTEND ARQNEW
+           END-IF.
+      *
+      * CARREGA A TABELA DE CIDADES VALIDAS ANTES DE COMECAR
+      * O CASAMENTO, PARA QUE A VALIDACAO DA CIDADE NO MOVIMENTO NAO
+      * DEPENDA DE UM ACESSO A DISCO A CADA REGISTRO.
+      *
+           OPEN INPUT ARQCID.
+           IF ST-CID NOT EQUAL '00'
+               DISPLAY "ERRO ABERTURA ARQCID" ST-CID
+               MOVE "ERRO DE ABERTURA DO ARQCID" TO WS-LINHA-RESUMO
+               PERFORM GRAVA-LINHA-RESUMO
+               CLOSE ARQFORN
+               CLOSE ARQMOV
+               CLOSE ARQNEW
+               CLOSE ARQEXC
                STOP RUN.
-           CLOSE ARQNEW.
-           OPEN EXTEND ARQNEW.
+           PERFORM CARREGA-CIDADES UNTIL WS-FIM-CID = 'S'.
+           CLOSE ARQCID.
+      *
+      *
+      * MESMA REGRA DO ARQEXC: NUM REINICIO, O SUSPENSO.DAT DA
+      * EXECUCAO ANTERIOR E PRESERVADO EM VEZ DE TRUNCADO.
+      *
+           IF WS-MODO-REINICIO = 'S'
+               OPEN EXTEND ARQSUS
+               IF ST-SUS NOT EQUAL '00'
+                   DISPLAY "ERRO ABERTURA ARQSUS PARA REINICIO" ST-SUS
+                   MOVE "ERRO DE ABERTURA DO ARQSUS" TO WS-LINHA-RESUMO
+                   PERFORM GRAVA-LINHA-RESUMO
+                   CLOSE ARQFORN
+                   CLOSE ARQMOV
+                   CLOSE ARQNEW
+                   CLOSE ARQEXC
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQSUS
+               IF ST-SUS NOT EQUAL '00'
+                   DISPLAY "ERRO ABERTURA ARQSUS" ST-SUS
+                   MOVE "ERRO DE ABERTURA DO ARQSUS" TO WS-LINHA-RESUMO
+                   PERFORM GRAVA-LINHA-RESUMO
+                   CLOSE ARQFORN
+                   CLOSE ARQMOV
+                   CLOSE ARQNEW
+                   CLOSE ARQEXC
+                   STOP RUN
+               END-IF
+               CLOSE ARQSUS
+               OPEN EXTEND ARQSUS
+           END-IF.
+      *
+      * SE HOUVER CHECKPOINT PENDENTE, REPOSICIONA O ARQFORN/ARQMOV NO
+      * PONTO DA ULTIMA GRAVACAO ANTES DE ENTRAR NO LACO PRINCIPAL.
+      *
+           IF WS-MODO-REINICIO = 'S'
+               PERFORM REPOSICIONA-REINICIO
+           END-IF.
+       CARREGA-CIDADES.
+           READ ARQCID
+               AT END
+                   MOVE 'S' TO WS-FIM-CID
+               NOT AT END
+                   IF WS-QTD-CIDADES >= 50
+                       DISPLAY "ERRO: CIDADES.DAT TEM MAIS DE 50 "
+                               "CIDADES DISTINTAS, TABELA CHEIA"
+                       MOVE "ERRO: TABELA DE CIDADES CHEIA (MAX 50)" TO
+                               WS-LINHA-RESUMO
+                       PERFORM GRAVA-LINHA-RESUMO
+                       CLOSE ARQFORN
+                       CLOSE ARQMOV
+                       CLOSE ARQNEW
+                       CLOSE ARQEXC
+                       CLOSE ARQCID
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-QTD-CIDADES
+                   MOVE NM-CIDADEC TO WS-CIDADE-NOME(WS-QTD-CIDADES)
+           END-READ.
+      *
+      * LE O CHECKPOINT DE UMA EXECUCAO ANTERIOR, SE HOUVER. O ARQUIVO
+      * E REGRAVADO POR INTEIRO A CADA CHECKPOINT E ZERADO NO FIM DE
+      * JOB BEM SUCEDIDO, POR ISSO CK-QTD-FORN = 0 SIGNIFICA "SEM
+      * REINICIO PENDENTE" MESMO QUE O ARQUIVO JA EXISTA.
+      *
+       VERIFICA-CHECKPOINT.
+           MOVE 'N' TO WS-MODO-REINICIO.
+           OPEN INPUT ARQCKP.
+           IF ST-CKP = '00'
+               READ ARQCKP
+                   NOT AT END
+                       IF CK-QTD-FORN > 0
+                           MOVE 'S' TO WS-MODO-REINICIO
+                           DISPLAY "CHECKPOINT ENCONTRADO, RETOMANDO O "
+                                   "PROCESSAMENTO"
+                       END-IF
+               END-READ
+               CLOSE ARQCKP
+           END-IF.
+      *
+      * REPOSICIONA OS ARQUIVOS DE ENTRADA LENDO E DESCARTANDO OS
+      * REGISTROS JA PROCESSADOS NA EXECUCAO ANTERIOR, ATE O PONTO
+      * GRAVADO NO CHECKPOINT, E RESTAURA OS CONTADORES DE LA.
+      *
+       REPOSICIONA-REINICIO.
+           PERFORM PULA-REG-FORN
+               VARYING WS-IDX-REINICIO FROM 1 BY 1
+               UNTIL WS-IDX-REINICIO > CK-QTD-FORN.
+           PERFORM PULA-REG-MOV
+               VARYING WS-IDX-REINICIO FROM 1 BY 1
+               UNTIL WS-IDX-REINICIO > CK-QTD-MOV.
+           MOVE CD-FORNF TO WS-ULT-CD-FORN.
+           MOVE CD-FORNM TO WS-ULT-CD-MOV.
+           MOVE CK-QTD-FORN      TO WS-QTD-LIDA-FORN.
+           MOVE CK-QTD-MOV       TO WS-QTD-LIDA-MOV.
+           MOVE CK-QTD-NEW       TO WS-QTD-GRAVADA-NEW.
+           MOVE CK-CT-LIDOS      TO WS-CT-LIDOS.
+           MOVE CK-CT-INCLUIDOS  TO WS-CT-INCLUIDOS.
+           MOVE CK-CT-ALTERADOS  TO WS-CT-ALTERADOS.
+           MOVE CK-CT-EXCLUIDOS  TO WS-CT-EXCLUIDOS.
+           MOVE CK-CT-REJEITADOS TO WS-CT-REJEITADOS.
+           DISPLAY "REINICIO A PARTIR DO FORNECEDOR " CD-FORNM.
+       PULA-REG-FORN.
+           READ ARQFORN AT END MOVE 'S' TO WS-FIM-FORN.
+       PULA-REG-MOV.
+           READ ARQMOV AT END MOVE 'S' TO WS-FIM-MOV.
+      *
+      * PROCESSO-CK ENVOLVE O CASAMENTO PROPRIAMENTE DITO COM O
+      * CONTROLE DE CHECKPOINT, PARA QUE A POSICAO NOS ARQUIVOS DE
+      * ENTRADA SEJA GRAVADA EM REINICIO.DAT A INTERVALOS REGULARES.
+      *
+       PROCESSO-CK.
+           PERFORM PROCESSO.
+           PERFORM CONTROLA-CHECKPOINT.
+      *
+      * SO GRAVA O CHECKPOINT QUANDO NAO HA REGISTRO PENDENTE EM
+      * ABERTO, PARA NAO RETOMAR NUM PONTO ONDE UM MESTRE JA CASADO
+      * AINDA ESTA ESPERANDO POSSIVEIS MOVIMENTOS SEGUINTES.
+      *
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CKP-CONTADOR.
+           IF WS-CKP-CONTADOR >= WS-CKP-INTERVALO
+                   AND WS-TEM-PENDENTE = 'N'
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO WS-CKP-CONTADOR
+           END-IF.
+       GRAVA-CHECKPOINT.
+           MOVE WS-QTD-LIDA-FORN   TO CK-QTD-FORN.
+           MOVE WS-QTD-LIDA-MOV    TO CK-QTD-MOV.
+           MOVE WS-QTD-GRAVADA-NEW TO CK-QTD-NEW.
+           MOVE WS-CT-LIDOS        TO CK-CT-LIDOS.
+           MOVE WS-CT-INCLUIDOS    TO CK-CT-INCLUIDOS.
+           MOVE WS-CT-ALTERADOS    TO CK-CT-ALTERADOS.
+           MOVE WS-CT-EXCLUIDOS    TO CK-CT-EXCLUIDOS.
+           MOVE WS-CT-REJEITADOS   TO CK-CT-REJEITADOS.
+           OPEN OUTPUT ARQCKP.
+           IF ST-CKP NOT EQUAL '00'
+               DISPLAY "ERRO DE GRAVACAO DO CHECKPOINT" ST-CKP
+               STOP RUN.
+           WRITE REG-CKP.
+           CLOSE ARQCKP.
+      *
+      * AO FIM DE UM JOB BEM SUCEDIDO NAO HA MAIS NADA A RETOMAR, POR
+      * ISSO O CHECKPOINT E ZERADO EM VEZ DE DEIXADO COM A ULTIMA
+      * POSICAO GRAVADA.
+      *
+       LIMPA-CHECKPOINT.
+           MOVE 0 TO CK-QTD-FORN.
+           MOVE 0 TO CK-QTD-MOV.
+           MOVE 0 TO CK-QTD-NEW.
+           MOVE 0 TO CK-CT-LIDOS.
+           MOVE 0 TO CK-CT-INCLUIDOS.
+           MOVE 0 TO CK-CT-ALTERADOS.
+           MOVE 0 TO CK-CT-EXCLUIDOS.
+           MOVE 0 TO CK-CT-REJEITADOS.
+           OPEN OUTPUT ARQCKP.
+           IF ST-CKP NOT EQUAL '00'
+               DISPLAY "ERRO DE GRAVACAO DO CHECKPOINT" ST-CKP
+               STOP RUN.
+           WRITE REG-CKP.
+           CLOSE ARQCKP.
+      *
+      * QUANDO HA UM REGISTRO DE SAIDA EM ABERTO (UM MESTRE CASADO QUE
+      * AINDA PODE RECEBER MAIS MOVIMENTOS PARA O MESMO CODIGO), OS
+      * MOVIMENTOS SEGUINTES SAO APLICADOS NELE ANTES DE GRAVAR, EM VEZ
+      * DE GRAVAR UM REGISTRO POR MOVIMENTO.
+      *
        PROCESSO.
+           IF WS-TEM-PENDENTE = 'S'
+               PERFORM TRATA-PENDENTE
+           ELSE
+               PERFORM TRATA-SEM-PENDENTE
+           END-IF.
+       TRATA-SEM-PENDENTE.
            IF CD-FORNF < CD-FORNM
                PERFORM GRAVA-REG-NEW
                PERFORM LER-REG-FORN
            ELSE
                IF SG-MOVIM = 'I'
                    IF CD-FORNF = CD-FORNM
+      *
+      * A INCLUSAO E REJEITADA, MAS O MESTRE JA EXISTENTE CONTINUA
+      * VALIDO E NAO PODE SER DESCARTADO; E POSTO EM ABERTO DA MESMA
+      * FORMA QUE UM CASAMENTO NORMAL, SO QUE SEM APLICAR O MOVIMENTO
+      * REJEITADO NELE, PARA QUE SOBREVIVA NO FORNNEW.DAT INALTERADO.
+      *
                        DISPLAY "ERRO DE INCLUDE, CODIGOS IGUAIS"
-                       PERFORM LER-REG-FORN
+                       MOVE "ERRO DE INCLUDE, CODIGOS IGUAIS" TO
+                               DS-MOTIVOE
+                       PERFORM GRAVA-EXCECAO
+                       PERFORM GRAVA-SUSPENSO
+                       PERFORM ABRE-PENDENTE
                        PERFORM LER-REG-MOV
                    ELSE
                        PERFORM GRAVA-REG-NEW
+                       ADD 1 TO WS-CT-INCLUIDOS
                        PERFORM LER-REG-MOV
                    END-IF
+      *
+      * A PARTIR DAQUI SG-MOVIM SO CHEGA COM 'I', 'A' OU 'E',
+      * POIS VALIDA-SG-MOVIM JA DESCARTOU QUALQUER OUTRO CODIGO NA
+      * LEITURA. O ELSE FINAL ABAIXO CORRESPONDE, PORTANTO, SEMPRE A 'E'.
+      *
                ELSE
-                   IF SG-MOVIM = 'A'
-                       IF CD-FORNF = CD-FORNM
-                           PERFORM GRAVA-REG-NEW
-                           PERFORM LER-REG-FORN
-                           PERFORM LER-REG-MOV
-                       ELSE
-                           DISPLAY "ERRO DE ALTERA, CODIGOS DIFERENTES"
-                           PERFORM LER-REG-MOV
-                       END-IF
+                   IF CD-FORNF = CD-FORNM
+                       PERFORM INICIA-PENDENTE
                    ELSE
-                       IF CD-FORNF = CD-FORNM
-                           PERFORM LER-REG-FORN
-                           PERFORM LER-REG-MOV
+                       IF SG-MOVIM = 'A'
+                           DISPLAY "ERRO DE ALTERA, CODIGOS DIFERENTES"
+                           MOVE "ERRO DE ALTERA, CODIGOS DIFERENTES" TO
+                                   DS-MOTIVOE
                        ELSE
                            DISPLAY "ERRO DE EXCLUI, CODIGOS DIFERENTES"
-                           PERFORM LER-REG-MOV
+                           MOVE "ERRO DE EXCLUI, CODIGOS DIFERENTES" TO
+                                   DS-MOTIVOE
                        END-IF
+                       PERFORM GRAVA-EXCECAO
+                       PERFORM GRAVA-SUSPENSO
+                       PERFORM LER-REG-MOV
                    END-IF
                END-IF
            END-IF.
+      *
+      * CASA O MESTRE COM O CODIGO EM ABERTO (CD-FORNN E DEMAIS CAMPOS
+      * N) EM VEZ DE GRAVAR IMEDIATAMENTE, PARA QUE MOVIMENTOS SEGUINTES
+      * PARA O MESMO CODIGO POSSAM SER APLICADOS EM SEGUIDA. USADO TANTO
+      * PARA O CASAMENTO NORMAL COM 'A'/'E' (INICIA-PENDENTE, QUE JA
+      * APLICA O MOVIMENTO CORRENTE) QUANTO PARA UMA INCLUSAO DUPLICADA
+      * REJEITADA (QUE SO PRECISA MANTER O MESTRE, SEM APLICAR NADA).
+      *
+       ABRE-PENDENTE.
+           MOVE CD-FORNF   TO CD-FORNN.
+           MOVE NM-FORNF   TO NM-FORNN.
+           MOVE NM-CIDADEF TO NM-CIDADEN.
+           MOVE NR-CGCF    TO NR-CGCN.
+           MOVE NR-FONEF   TO NR-FONEN.
+           MOVE SG-SITUACF TO SG-SITUACN.
+           MOVE CD-CATEGF  TO CD-CATEGN.
+           MOVE CD-FORNF   TO WS-COD-PENDENTE.
+           MOVE 'S' TO WS-TEM-PENDENTE.
+           MOVE 'N' TO WS-PENDENTE-EXCLUIDO.
+           PERFORM LER-REG-FORN.
+       INICIA-PENDENTE.
+           PERFORM ABRE-PENDENTE.
+           PERFORM APLICA-MOV-PENDENTE.
+           PERFORM LER-REG-MOV.
+      *
+      * ENQUANTO OS MOVIMENTOS SEGUINTES FOREM PARA O MESMO CODIGO DO
+      * REGISTRO EM ABERTO, SAO APLICADOS NELE; UM CODIGO DIFERENTE OU
+      * O FIM DO ARQUIVO DE MOVIMENTOS ENCERRA O REGISTRO E O GRAVA.
+      *
+       TRATA-PENDENTE.
+           IF CD-FORNM = WS-COD-PENDENTE AND
+                   (SG-MOVIM = 'A' OR SG-MOVIM = 'E')
+               PERFORM APLICA-MOV-PENDENTE
+               PERFORM LER-REG-MOV
+           ELSE
+               IF CD-FORNM = WS-COD-PENDENTE AND SG-MOVIM = 'I'
+                   DISPLAY "ERRO DE INCLUDE, CODIGOS IGUAIS"
+                   MOVE "ERRO DE INCLUDE, CODIGOS IGUAIS" TO DS-MOTIVOE
+                   PERFORM GRAVA-EXCECAO
+                   PERFORM GRAVA-SUSPENSO
+                   PERFORM LER-REG-MOV
+               ELSE
+                   PERFORM FECHA-PENDENTE
+               END-IF
+           END-IF.
+       APLICA-MOV-PENDENTE.
+           IF SG-MOVIM = 'A'
+               MOVE NM-FORNM   TO NM-FORNN
+               MOVE NM-CIDADEM TO NM-CIDADEN
+               MOVE NR-CGCM    TO NR-CGCN
+               MOVE NR-FONEM   TO NR-FONEN
+               MOVE SG-SITUACM TO SG-SITUACN
+               MOVE CD-CATEGM  TO CD-CATEGN
+               MOVE 'N' TO WS-PENDENTE-EXCLUIDO
+               ADD 1 TO WS-CT-ALTERADOS
+           ELSE
+               MOVE 'S' TO WS-PENDENTE-EXCLUIDO
+               ADD 1 TO WS-CT-EXCLUIDOS
+           END-IF.
+       FECHA-PENDENTE.
+           IF WS-PENDENTE-EXCLUIDO NOT = 'S'
+               WRITE REG-NEW
+               ADD 1 TO WS-QTD-GRAVADA-NEW
+           END-IF.
+           MOVE 'N' TO WS-TEM-PENDENTE.
+      *
+      * GRAVA EM SUSPENSO.DAT, NO PROPRIO LAYOUT DE MOVIMENTO, O
+      * MOVIMENTO QUE NAO CASOU COM NENHUM MESTRE OU ENTROU EM
+      * CONFLITO DE CODIGOS, PARA QUE POSSA SER REVISADO E
+      * REAPRESENTADO NUM PROXIMO CICLO EM VEZ DE FICAR SO NO LOG.
+      *
+       GRAVA-SUSPENSO.
+           MOVE CD-FORNM   TO CD-FORNS.
+           MOVE NM-FORNM   TO NM-FORNS.
+           MOVE NM-CIDADEM TO NM-CIDADES.
+           MOVE NR-CGCM    TO NR-CGCS.
+           MOVE NR-FONEM   TO NR-FONES.
+           MOVE SG-SITUACM TO SG-SITUACS.
+           MOVE CD-CATEGM  TO CD-CATEGS.
+           MOVE SG-MOVIM   TO SG-MOVIS.
+           WRITE REG-SUS.
        LER-REG-FORN.
-           READ ARQFORN AT END MOVE 'S' TO WS-FIM-FORN.
+           READ ARQFORN
+               AT END
+                   MOVE 'S' TO WS-FIM-FORN
+                   MOVE 999 TO CD-FORNF
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDA-FORN
+                   PERFORM VERIFICA-SEQ-FORN
+                   MOVE CD-FORNF TO WS-ULT-CD-FORN
+           END-READ.
+      *
+      * O ARQFORN TEM QUE CHEGAR EM ORDEM ESTRITAMENTE
+      * ASCENDENTE DE CODIGO (CODIGOS SAO UNICOS NO MESTRE). SE NAO
+      * ESTIVER, O JOB E ABORTADO AQUI MESMO, ANTES DE PRODUZIR UM
+      * FORNNEW.DAT ERRADO EM SILENCIO.
+      *
+       VERIFICA-SEQ-FORN.
+           IF CD-FORNF NOT > WS-ULT-CD-FORN
+               DISPLAY "ERRO DE SEQUENCIA NO ARQFORN, CODIGO " CD-FORNF
+                       " FORA DE ORDEM (ANTERIOR " WS-ULT-CD-FORN ")"
+               MOVE "ERRO DE SEQUENCIA NO ARQFORN" TO WS-LINHA-RESUMO
+               PERFORM GRAVA-LINHA-RESUMO
+               CLOSE ARQFORN
+               CLOSE ARQMOV
+               CLOSE ARQNEW
+               CLOSE ARQEXC
+               CLOSE ARQSUS
+               STOP RUN
+           END-IF.
+      *
+      * UM MOVIMENTO REJEITADO POR VALIDA-SG-MOVIM/VALIDA-CIDADE-MOV
+      * NAO TERMINA A LEITURA; O LACO ABAIXO CONTINUA LENDO ATE ACHAR
+      * UM MOVIMENTO VALIDO OU O FIM DO ARQUIVO, EM VEZ DE CADA REJEICAO
+      * CHAMAR LER-REG-MOV DE DENTRO DA VALIDACAO (O QUE EMPILHARIA UM
+      * PERFORM POR REJEICAO CONSECUTIVA E ESTOURARIA A PILHA EM UMA
+      * SEQUENCIA LONGA DE REGISTROS RUINS).
+      *
        LER-REG-MOV.
+           MOVE 'N' TO WS-MOV-VALIDO.
+           PERFORM LER-REG-MOV-UMA
+               UNTIL WS-MOV-VALIDO = 'S' OR WS-FIM-MOV = 'S'.
+       LER-REG-MOV-UMA.
            READ ARQMOV
                AT END
                    MOVE 'S' TO WS-FIM-MOV
                    MOVE 999 TO CD-FORNM
+               NOT AT END
+                   ADD 1 TO WS-CT-LIDOS
+                   ADD 1 TO WS-QTD-LIDA-MOV
+                   PERFORM VERIFICA-SEQ-MOV
+                   MOVE CD-FORNM TO WS-ULT-CD-MOV
+                   PERFORM VALIDA-SG-MOVIM
            END-READ.
+      *
+      * O ARQMOV PODE TRAZER VARIOS MOVIMENTOS SEGUIDOS PARA O
+      * MESMO CODIGO (CONSULTAR O ATENDIMENTO A MULTIPLOS MOVIMENTOS
+      * POR FORNECEDOR), POR ISSO A REGRA AQUI E NAO-DECRESCENTE, NAO
+      * ESTRITAMENTE ASCENDENTE COMO NO MESTRE.
+      *
+       VERIFICA-SEQ-MOV.
+           IF CD-FORNM < WS-ULT-CD-MOV
+               DISPLAY "ERRO DE SEQUENCIA NO ARQMOV, CODIGO " CD-FORNM
+                       " FORA DE ORDEM (ANTERIOR " WS-ULT-CD-MOV ")"
+               MOVE "ERRO DE SEQUENCIA NO ARQMOV" TO WS-LINHA-RESUMO
+               PERFORM GRAVA-LINHA-RESUMO
+               CLOSE ARQFORN
+               CLOSE ARQMOV
+               CLOSE ARQNEW
+               CLOSE ARQEXC
+               CLOSE ARQSUS
+               STOP RUN
+           END-IF.
+      *
+      * SG-MOVIM E VALIDADO LOGO NA LEITURA, ANTES DE PARTICIPAR
+      * DO CASAMENTO COM O MESTRE. QUALQUER CODIGO FORA DE I/A/E E
+      * REJEITADO PARA O RELATORIO DE EXCECOES E O PROXIMO MOVIMENTO E
+      * LIDO EM SEGUIDA, EM VEZ DE CAIR NO RAMO DE EXCLUSAO POR OMISSAO.
+      *
+       VALIDA-SG-MOVIM.
+           IF SG-MOVIM NOT = 'I' AND SG-MOVIM NOT = 'A'
+                               AND SG-MOVIM NOT = 'E'
+               DISPLAY "ERRO DE MOVIMENTO, CODIGO SG-MOVIM INVALIDO"
+               MOVE "ERRO DE MOVIMENTO, CODIGO SG-MOVIM INVALIDO" TO
+                       DS-MOTIVOE
+               PERFORM GRAVA-EXCECAO
+           ELSE
+               IF SG-MOVIM = 'I' OR SG-MOVIM = 'A'
+                   PERFORM VALIDA-CIDADE-MOV
+               ELSE
+                   MOVE 'S' TO WS-MOV-VALIDO
+               END-IF
+           END-IF.
+      *
+      * A CIDADE INFORMADA NA INCLUSAO/ALTERACAO TEM QUE
+      * CONSTAR NA TABELA DE CIDADES; SENAO O MOVIMENTO E REJEITADO DA
+      * MESMA FORMA QUE UM SG-MOVIM INVALIDO, EM VEZ DE GRAVAR NO
+      * FORNNEW.DAT UM NOME DE CIDADE QUE NAO EXISTE NO CADASTRO.
+      *
+       VALIDA-CIDADE-MOV.
+           MOVE 'N' TO WS-CIDADE-ACHADA.
+           PERFORM BUSCA-CIDADE-MOV VARYING WS-IDX-CID FROM 1 BY 1
+               UNTIL WS-IDX-CID > WS-QTD-CIDADES
+                      OR WS-CIDADE-ACHADA = 'S'.
+           IF WS-CIDADE-ACHADA = 'S'
+               MOVE 'S' TO WS-MOV-VALIDO
+           ELSE
+               DISPLAY "ERRO DE MOVIMENTO, CIDADE NAO CADASTRADA "
+                       NM-CIDADEM
+               MOVE "ERRO DE MOVIMENTO, CIDADE NAO CADASTRADA" TO
+                       DS-MOTIVOE
+               PERFORM GRAVA-EXCECAO
+           END-IF.
+       BUSCA-CIDADE-MOV.
+           IF WS-CIDADE-NOME(WS-IDX-CID) = NM-CIDADEM
+               MOVE 'S' TO WS-CIDADE-ACHADA
+           END-IF.
+      *
+      * GRAVA NO RELATORIO DE EXCECOES O MOVIMENTO REJEITADO
+      * OU COM ERRO, JUNTO COM O MOTIVO JA MONTADO PELO CHAMADOR.
+      *
+       GRAVA-EXCECAO.
+           MOVE CD-FORNM TO CD-FORNE.
+           MOVE NM-FORNM TO NM-FORNE.
+           MOVE SG-MOVIM TO SG-MOVE.
+           WRITE REG-EXC.
+           ADD 1 TO WS-CT-REJEITADOS.
+      *
+      * O CNPJ, TELEFONE, SITUACAO E CATEGORIA VIAJAM JUNTO
+      * COM NOME E CIDADE, TANTO NO REPASSE DO MESTRE QUANTO NA
+      * INCLUSAO/ALTERACAO VINDA DO MOVIMENTO.
+      *
        GRAVA-REG-NEW.
            IF CD-FORNF < CD-FORNM
                MOVE CD-FORNF TO CD-FORNN
                MOVE NM-FORNF TO NM-FORNN
                MOVE NM-CIDADEF TO NM-CIDADEN
+               MOVE NR-CGCF TO NR-CGCN
+               MOVE NR-FONEF TO NR-FONEN
+               MOVE SG-SITUACF TO SG-SITUACN
+               MOVE CD-CATEGF TO CD-CATEGN
                WRITE REG-NEW
            ELSE
                MOVE CD-FORNM TO CD-FORNN
                MOVE NM-FORNM TO NM-FORNN
                MOVE NM-CIDADEM TO NM-CIDADEN
-               WRITE REG-NEW.
+               MOVE NR-CGCM TO NR-CGCN
+               MOVE NR-FONEM TO NR-FONEN
+               MOVE SG-SITUACM TO SG-SITUACN
+               MOVE CD-CATEGM TO CD-CATEGN
+               WRITE REG-NEW
+           END-IF.
+           ADD 1 TO WS-QTD-GRAVADA-NEW.
        FINALIZA.
            CLOSE ARQFORN.
            CLOSE ARQMOV.
            CLOSE ARQNEW.
+           PERFORM GRAVA-RESUMO-EXCECOES.
+           CLOSE ARQEXC.
+           CLOSE ARQSUS.
+      *
+      * O CHECKPOINT SO PODE SER ZERADO DEPOIS QUE PROMOVE-FORNNEW
+      * TERMINAR COM SUCESSO; ELE E QUEM TRUNCA E REESCREVE O
+      * FORNECE.DAT A PARTIR DO FORNNEW.DAT, E SE O JOB MORRER NO MEIO
+      * DESSA COPIA, O PROXIMO REINICIO PRECISA SABER QUE HOUVE UMA
+      * EXECUCAO INTERROMPIDA EM VEZ DE TRATAR O FORNECE.DAT PARCIAL
+      * COMO UM MESTRE VALIDO.
+      *
+           PERFORM PROMOVE-FORNNEW.
+           PERFORM LIMPA-CHECKPOINT.
+      *
+      * RESUMO DE FIM DE JOB GRAVADO NO PROPRIO RELATORIO DE
+      * EXCECOES, PARA CONFERENCIA NA MANHA SEGUINTE SEM PRECISAR DO
+      * LOG DO JOB.
+      *
+       GRAVA-RESUMO-EXCECOES.
+           MOVE SPACES TO WS-LINHA-RESUMO.
+           MOVE "RESUMO DO PROCESSAMENTO" TO WS-LINHA-RESUMO.
+           PERFORM GRAVA-LINHA-RESUMO.
+           STRING "REGISTROS LIDOS......: " WS-CT-LIDOS
+               DELIMITED BY SIZE INTO WS-LINHA-RESUMO.
+           PERFORM GRAVA-LINHA-RESUMO.
+           STRING "REGISTROS INCLUIDOS..: " WS-CT-INCLUIDOS
+               DELIMITED BY SIZE INTO WS-LINHA-RESUMO.
+           PERFORM GRAVA-LINHA-RESUMO.
+           STRING "REGISTROS ALTERADOS..: " WS-CT-ALTERADOS
+               DELIMITED BY SIZE INTO WS-LINHA-RESUMO.
+           PERFORM GRAVA-LINHA-RESUMO.
+           STRING "REGISTROS EXCLUIDOS..: " WS-CT-EXCLUIDOS
+               DELIMITED BY SIZE INTO WS-LINHA-RESUMO.
+           PERFORM GRAVA-LINHA-RESUMO.
+           STRING "REGISTROS REJEITADOS.: " WS-CT-REJEITADOS
+               DELIMITED BY SIZE INTO WS-LINHA-RESUMO.
+           PERFORM GRAVA-LINHA-RESUMO.
+       GRAVA-LINHA-RESUMO.
+           MOVE WS-LINHA-RESUMO TO DS-LINHA-RES.
+           WRITE REG-EXC-RESUMO.
+      *
+      * ESCOLHE UM NOME DE BACKUP AINDA NAO USADO PARA A DATA DE HOJE.
+      * SE O JOB RODAR MAIS DE UMA VEZ NO MESMO DIA (REPROCESSAMENTO),
+      * O NOME SIMPLES "FORNECE.D<DATA>" JA ESTARA OCUPADO PELA
+      * EXECUCAO ANTERIOR; NESSE CASO, ACRESCENTA UM SEQUENCIAL
+      * ".01", ".02" ETC. ATE ACHAR UM NOME LIVRE, EM VEZ DE SOBRESCREVER
+      * O BACKUP JA FEITO.
+      *
+       ESCOLHE-NOME-BKP.
+           MOVE 0 TO WS-SEQ-BKP.
+           STRING "FORNECE.D" WS-DATA-BKP DELIMITED BY SIZE
+               INTO WS-NOME-BKP.
+           PERFORM TESTA-NOME-BKP.
+           PERFORM GERA-PROXIMO-NOME-BKP UNTIL ST-BKP NOT EQUAL '00'.
+       TESTA-NOME-BKP.
+           OPEN INPUT ARQBKP.
+           IF ST-BKP EQUAL '00'
+               CLOSE ARQBKP
+           END-IF.
+       GERA-PROXIMO-NOME-BKP.
+           ADD 1 TO WS-SEQ-BKP.
+           IF WS-SEQ-BKP > 99
+               DISPLAY "ERRO: BACKUPS DEMAIS PARA A DATA " WS-DATA-BKP
+               STOP RUN
+           END-IF.
+           STRING "FORNECE.D" WS-DATA-BKP "." WS-SEQ-BKP
+               DELIMITED BY SIZE INTO WS-NOME-BKP.
+           PERFORM TESTA-NOME-BKP.
+      *
+      * ARQUIVA O MESTRE ANTERIOR SOB NOME DATADO E PROMOVE
+      * O FORNNEW.DAT A NOVO FORNECE.DAT, DE MODO QUE O PROXIMO CICLO
+      * JA ENCONTRE O MESTRE ATUALIZADO NO LUGAR CERTO.
+      *
+       PROMOVE-FORNNEW.
+           ACCEPT WS-DATA-BKP FROM DATE YYYYMMDD.
+           PERFORM ESCOLHE-NOME-BKP.
+      *
+           OPEN INPUT ARQFORN.
+           IF ST-FRN NOT EQUAL '00'
+               DISPLAY "ERRO AO REABRIR ARQFORN PARA BACKUP " ST-FRN
+               STOP RUN.
+           OPEN OUTPUT ARQBKP.
+           IF ST-BKP NOT EQUAL '00'
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE BACKUP " ST-BKP
+               STOP RUN.
+      *
+           PERFORM LER-REG-FORN-PROM.
+           PERFORM GRAVA-REG-BKP UNTIL WS-FIM-PROM-F = 'S'.
+      *
+           CLOSE ARQFORN.
+           CLOSE ARQBKP.
+      *
+           OPEN INPUT ARQNEW.
+           IF ST-NEW NOT EQUAL '00'
+               DISPLAY "ERRO AO REABRIR ARQNEW PARA PROMOCAO " ST-NEW
+               STOP RUN.
+           OPEN OUTPUT ARQFORN.
+           IF ST-FRN NOT EQUAL '00'
+               DISPLAY "ERRO AO RECRIAR ARQFORN " ST-FRN
+               STOP RUN.
+      *
+           PERFORM LER-REG-NEW-PROM.
+           PERFORM GRAVA-REG-FORN-PROM UNTIL WS-FIM-PROM-N = 'S'.
+      *
+           CLOSE ARQNEW.
+           CLOSE ARQFORN.
+       LER-REG-FORN-PROM.
+           READ ARQFORN AT END MOVE 'S' TO WS-FIM-PROM-F.
+       GRAVA-REG-BKP.
+           MOVE CD-FORNF   TO CD-FORNB.
+           MOVE NM-FORNF   TO NM-FORNB.
+           MOVE NM-CIDADEF TO NM-CIDADEB.
+           MOVE NR-CGCF    TO NR-CGCB.
+           MOVE NR-FONEF   TO NR-FONEB.
+           MOVE SG-SITUACF TO SG-SITUACB.
+           MOVE CD-CATEGF  TO CD-CATEGB.
+           WRITE REG-BKP.
+           PERFORM LER-REG-FORN-PROM.
+       LER-REG-NEW-PROM.
+           READ ARQNEW AT END MOVE 'S' TO WS-FIM-PROM-N.
+       GRAVA-REG-FORN-PROM.
+           MOVE CD-FORNN   TO CD-FORNF.
+           MOVE NM-FORNN   TO NM-FORNF.
+           MOVE NM-CIDADEN TO NM-CIDADEF.
+           MOVE NR-CGCN    TO NR-CGCF.
+           MOVE NR-FONEN   TO NR-FONEF.
+           MOVE SG-SITUACN TO SG-SITUACF.
+           MOVE CD-CATEGN  TO CD-CATEGF.
+           WRITE REG-FORN.
+           PERFORM LER-REG-NEW-PROM.
+      *
+      * PODA O FORNNEW.DAT DA EXECUCAO INTERROMPIDA DE VOLTA AOS
+      * PRIMEIROS CK-QTD-NEW REGISTROS (A QUANTIDADE GRAVADA NO
+      * MOMENTO DO ULTIMO CHECKPOINT), DESCARTANDO QUALQUER REGISTRO
+      * GRAVADO DEPOIS DAQUELE CHECKPOINT. O COBOL SEQUENCIAL NAO TEM
+      * COMO TRUNCAR UM ARQUIVO NO MEIO, ENTAO O RESULTADO PODADO E
+      * MONTADO NO ARQUIVO TEMPORARIO FORNNEW.TMP E DEPOIS COPIADO DE
+      * VOLTA PARA UM FORNNEW.DAT RECRIADO DO ZERO.
+      *
+       TRUNCA-ARQNEW.
+           OPEN INPUT ARQNEW.
+           IF ST-NEW NOT EQUAL '00'
+               DISPLAY "ERRO AO REABRIR ARQNEW PARA PODA" ST-NEW
+               STOP RUN.
+           OPEN OUTPUT ARQNEWTMP.
+           IF ST-TMP NOT EQUAL '00'
+               DISPLAY "ERRO ABERTURA ARQNEWTMP" ST-TMP
+               CLOSE ARQNEW
+               STOP RUN.
+      *
+           MOVE 0 TO WS-QTD-PODADA.
+           MOVE 'N' TO WS-FIM-PODA-NEW.
+           PERFORM LER-REG-NEW-PODA.
+           PERFORM GRAVA-REG-NEWTMP-PODA
+               UNTIL WS-FIM-PODA-NEW = 'S' OR WS-QTD-PODADA = CK-QTD-NEW.
+      *
+           CLOSE ARQNEW.
+           CLOSE ARQNEWTMP.
+      *
+           OPEN INPUT ARQNEWTMP.
+           IF ST-TMP NOT EQUAL '00'
+               DISPLAY "ERRO AO REABRIR ARQNEWTMP PARA PODA" ST-TMP
+               STOP RUN.
+           OPEN OUTPUT ARQNEW.
+           IF ST-NEW NOT EQUAL '00'
+               DISPLAY "ERRO AO RECRIAR ARQNEW NA PODA" ST-NEW
+               CLOSE ARQNEWTMP
+               STOP RUN.
+      *
+           MOVE 'N' TO WS-FIM-PODA-TMP.
+           PERFORM LER-REG-NEWTMP-PODA.
+           PERFORM GRAVA-REG-NEW-PODA UNTIL WS-FIM-PODA-TMP = 'S'.
+      *
+           CLOSE ARQNEWTMP.
+           CLOSE ARQNEW.
+       LER-REG-NEW-PODA.
+           READ ARQNEW AT END MOVE 'S' TO WS-FIM-PODA-NEW.
+       GRAVA-REG-NEWTMP-PODA.
+           MOVE CD-FORNN   TO CD-FORNT.
+           MOVE NM-FORNN   TO NM-FORNT.
+           MOVE NM-CIDADEN TO NM-CIDADET.
+           MOVE NR-CGCN    TO NR-CGCT.
+           MOVE NR-FONEN   TO NR-FONET.
+           MOVE SG-SITUACN TO SG-SITUACT.
+           MOVE CD-CATEGN  TO CD-CATEGT.
+           WRITE REG-NEWTMP.
+           ADD 1 TO WS-QTD-PODADA.
+           PERFORM LER-REG-NEW-PODA.
+       LER-REG-NEWTMP-PODA.
+           READ ARQNEWTMP AT END MOVE 'S' TO WS-FIM-PODA-TMP.
+       GRAVA-REG-NEW-PODA.
+           MOVE CD-FORNT   TO CD-FORNN.
+           MOVE NM-FORNT   TO NM-FORNN.
+           MOVE NM-CIDADET TO NM-CIDADEN.
+           MOVE NR-CGCT    TO NR-CGCN.
+           MOVE NR-FONET   TO NR-FONEN.
+           MOVE SG-SITUACT TO SG-SITUACN.
+           MOVE CD-CATEGT  TO CD-CATEGN.
+           WRITE REG-NEW.
+           PERFORM LER-REG-NEWTMP-PODA.
