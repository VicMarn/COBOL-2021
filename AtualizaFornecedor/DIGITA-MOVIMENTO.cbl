@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: VICTOR MONTEIRO ARNONI
+      * Date: 09/08/2026
+      * Purpose: ESTE PROGRAMA PERMITE DIGITAR, UM A UM, OS MOVIMENTOS
+      * (INCLUSAO, ALTERACAO OU EXCLUSAO) QUE SERAO GRAVADOS NO FINAL
+      * DO ARQUIVO SEQUENCIAL "ATUALIZ", SEM A NECESSIDADE DE ALTERAR
+      * E RECOMPILAR O GERA-FORNECEDORES PARA MONTAR O LOTE DO DIA.
+      * Tectonics: cobc
+      ******************************************************************
+      * Historico de alteracoes:
+      * 2026-08-09 VMA  PROGRAMA CRIADO.
+      * 2026-08-09 VMA  SITUACAO PASSA A SER VALIDADA CONTRA A/I/B,
+      *                 COM REDIGITACAO, EM VEZ DE ACEITA SEM CONFERENCIA.
+      * 2026-08-09 VMA  CODIGO DO FORNECEDOR PASSA A SER VALIDADO COMO
+      *                 NUMERICO, COM REDIGITACAO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIGITAMOV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQMOV ASSIGN TO "ATUALIZ.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-ATU.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQMOV.
+       01  REG-MOV.
+           COPY REGFORN REPLACING ==:TAG:== BY ==M==.
+           03 SG-MOVIM      PIC X(01).
+       WORKING-STORAGE SECTION.
+       01  ST-ATU           PIC X(02).
+       01  WS-FIM-DIGIT     PIC X(01) VALUE 'N'.
+       01  WS-CODIGO-VALIDO PIC X(01) VALUE 'N'.
+       01  WS-CODIGO-DIGIT  PIC X(03).
+       01  WS-MOVIM-VALIDO  PIC X(01) VALUE 'N'.
+       01  WS-SITUAC-VALIDO PIC X(01) VALUE 'N'.
+       01  WS-RESP          PIC X(01).
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM DIGITA-MOVIMENTO-REG UNTIL WS-FIM-DIGIT = 'S'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+      * ABRE O ARQUIVO EM EXTENSAO SEM DESTRUIR OS MOVIMENTOS JA
+      * DIGITADOS NO DIA. SE O ARQUIVO AINDA NAO EXISTIR, É CRIADO
+      * VAZIO ANTES DE SER REABERTO EM MODO DE EXTENSAO.
+      *
+       ABRE-ARQ.
+           OPEN INPUT ARQMOV.
+           IF ST-ATU = '35'
+               OPEN OUTPUT ARQMOV
+               IF ST-ATU NOT EQUAL '00'
+                   DISPLAY "ERRO DE ABERTURA DO ARQMOV" ST-ATU
+                   STOP RUN
+               END-IF
+               CLOSE ARQMOV
+           ELSE
+               IF ST-ATU NOT EQUAL '00'
+                   DISPLAY "ERRO DE ABERTURA DO ARQMOV" ST-ATU
+                   STOP RUN
+               END-IF
+               CLOSE ARQMOV
+           END-IF.
+           OPEN EXTEND ARQMOV.
+           IF ST-ATU NOT EQUAL '00'
+               DISPLAY "ERRO DE ABERTURA DO ARQMOV PARA EXTENSAO" ST-ATU
+               STOP RUN
+           END-IF.
+       DIGITA-MOVIMENTO-REG.
+           PERFORM DIGITA-CODIGO.
+           PERFORM DIGITA-SG-MOVIM.
+           PERFORM DIGITA-DADOS-FORN.
+           PERFORM GRAVA-MOVIMENTO.
+           PERFORM PERGUNTA-CONTINUA.
+      *
+      * VALIDA O CODIGO DO FORNECEDOR COMO NUMERICO ANTES DE ACEITAR O
+      * REGISTRO, REDIGITANDO ATE QUE UM VALOR VALIDO SEJA INFORMADO,
+      * DO MESMO JEITO QUE SG-MOVIM E SG-SITUACM JA SAO VALIDADOS. O
+      * ACCEPT E FEITO PARA UM CAMPO ALFANUMERICO INTERMEDIARIO, E SO
+      * DEPOIS MOVIDO PARA CD-FORNM, PORQUE UM ACCEPT DIRETO PARA UM
+      * CAMPO NUMERICO ACEITA QUALQUER DIGITACAO SEM QUEIXA.
+      *
+       DIGITA-CODIGO.
+           MOVE 'N' TO WS-CODIGO-VALIDO.
+           PERFORM ACEITA-CODIGO UNTIL WS-CODIGO-VALIDO = 'S'.
+       ACEITA-CODIGO.
+           DISPLAY "CODIGO DO FORNECEDOR (3 DIGITOS)..: " WITH
+                   NO ADVANCING.
+           ACCEPT WS-CODIGO-DIGIT.
+           IF WS-CODIGO-DIGIT IS NUMERIC
+               MOVE WS-CODIGO-DIGIT TO CD-FORNM
+               MOVE 'S' TO WS-CODIGO-VALIDO
+           ELSE
+               DISPLAY "CODIGO INVALIDO, DIGITE 3 DIGITOS NUMERICOS"
+           END-IF.
+      *
+      * VALIDA O CODIGO DE MOVIMENTO CONTRA O CONJUNTO CONHECIDO
+      * (I/A/E) ANTES DE ACEITAR O REGISTRO, REDIGITANDO ATE QUE UM
+      * VALOR VALIDO SEJA INFORMADO.
+      *
+       DIGITA-SG-MOVIM.
+           MOVE 'N' TO WS-MOVIM-VALIDO.
+           PERFORM ACEITA-SG-MOVIM UNTIL WS-MOVIM-VALIDO = 'S'.
+       ACEITA-SG-MOVIM.
+           DISPLAY "MOVIMENTO (I=INCLUSAO A=ALTERACAO E=EXCLUSAO).: "
+                   WITH NO ADVANCING.
+           ACCEPT SG-MOVIM.
+           IF SG-MOVIM = 'I' OR SG-MOVIM = 'A' OR SG-MOVIM = 'E'
+               MOVE 'S' TO WS-MOVIM-VALIDO
+           ELSE
+               DISPLAY "MOVIMENTO INVALIDO, DIGITE I, A OU E"
+           END-IF.
+      *
+      * NA EXCLUSAO SO O CODIGO IMPORTA PARA O CASAMENTO NO
+      * ATUALIZAFORN, POR ISSO OS DEMAIS CAMPOS SAO LIMPOS EM VEZ DE
+      * SOLICITADOS.
+      *
+       DIGITA-DADOS-FORN.
+           IF SG-MOVIM NOT = 'E'
+               DISPLAY "NOME DO FORNECEDOR................: " WITH
+                       NO ADVANCING
+               ACCEPT NM-FORNM
+               DISPLAY "CIDADE.............................: " WITH
+                       NO ADVANCING
+               ACCEPT NM-CIDADEM
+               DISPLAY "CNPJ...............................: " WITH
+                       NO ADVANCING
+               ACCEPT NR-CGCM
+               DISPLAY "TELEFONE...........................: " WITH
+                       NO ADVANCING
+               ACCEPT NR-FONEM
+               PERFORM DIGITA-SG-SITUACM
+               DISPLAY "CATEGORIA..........................: " WITH
+                       NO ADVANCING
+               ACCEPT CD-CATEGM
+           ELSE
+               MOVE SPACES TO NM-FORNM
+               MOVE SPACES TO NM-CIDADEM
+               MOVE SPACES TO NR-CGCM
+               MOVE SPACES TO NR-FONEM
+               MOVE SPACE TO SG-SITUACM
+               MOVE SPACES TO CD-CATEGM
+           END-IF.
+      *
+      * VALIDA A SITUACAO CONTRA O CONJUNTO CONHECIDO (A/I/B) ANTES DE
+      * ACEITAR O REGISTRO, REDIGITANDO ATE QUE UM VALOR VALIDO SEJA
+      * INFORMADO, DO MESMO JEITO QUE DIGITA-SG-MOVIM JA FAZ PARA O
+      * CODIGO DE MOVIMENTO.
+      *
+       DIGITA-SG-SITUACM.
+           MOVE 'N' TO WS-SITUAC-VALIDO.
+           PERFORM ACEITA-SG-SITUACM UNTIL WS-SITUAC-VALIDO = 'S'.
+       ACEITA-SG-SITUACM.
+           DISPLAY "SITUACAO (A=ATIVO I=INATIVO B=BLOQ)..: " WITH
+                   NO ADVANCING.
+           ACCEPT SG-SITUACM.
+           IF SITUACAO-ATIVAM OR SITUACAO-INATIVAM
+                   OR SITUACAO-BLOQUEADAM
+               MOVE 'S' TO WS-SITUAC-VALIDO
+           ELSE
+               DISPLAY "SITUACAO INVALIDA, DIGITE A, I OU B"
+           END-IF.
+       GRAVA-MOVIMENTO.
+           WRITE REG-MOV.
+           IF ST-ATU NOT EQUAL '00'
+               DISPLAY "ERRO DE GRAVACAO NO ARQMOV" ST-ATU
+           ELSE
+               DISPLAY "MOVIMENTO GRAVADO NO ATUALIZ.DAT"
+           END-IF.
+       PERGUNTA-CONTINUA.
+           DISPLAY "DIGITAR OUTRO MOVIMENTO (S/N)?.....: " WITH
+                   NO ADVANCING.
+           ACCEPT WS-RESP.
+           IF WS-RESP NOT = 'S'
+               MOVE 'S' TO WS-FIM-DIGIT
+           END-IF.
+       FINALIZA.
+           CLOSE ARQMOV.
+           DISPLAY "FIM DA DIGITACAO DE MOVIMENTOS".
